@@ -15,30 +15,150 @@
       *****************************************************************
 
        ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.  
+       INPUT-OUTPUT SECTION.
        FILE-CONTROL.
       *    SELECT INPUT-FILE ASSIGN TO 'data/input.txt'
            SELECT INPUT-FILE ASSIGN USING FILENAME
-              ORGANIZATION IS LINE SEQUENTIAL 
+              ORGANIZATION IS LINE SEQUENTIAL
               ACCESS MODE IS SEQUENTIAL.
 
-       DATA DIVISION. 
-       FILE SECTION. 
+           SELECT REJECT-FILE ASSIGN USING CMD-REJECT
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL.
+
+           SELECT STATION-MASTER-FILE ASSIGN USING CMD-STATION-MASTER
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS WS-STATION-MASTER-STATUS.
+
+           SELECT OUTPUT-FILE ASSIGN USING CMD-OUTPUT
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE ASSIGN USING CMD-CHECKPOINT
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT INPUT-LIST-FILE ASSIGN USING CMD-INPUT-LIST
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS WS-INPUT-LIST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *    Wide enough to hold a location well past the 100 characters
+      *    MEAS-LOC keeps plus the ';'-delimited temperature, so an
+      *    over-length line is read into REC intact rather than being
+      *    split into two physical records (LINE SEQUENTIAL's READ
+      *    truncates, rather than wraps, anything past the FD's
+      *    declared record length) - the truncation-collision probe
+      *    in PARSE-RECORD needs the full line to work at all.
        FD INPUT-FILE DATA RECORD IS REC.
        01 REC.
-          05 REC-DATA-01           PIC X(110).
+          05 REC-DATA-01           PIC X(310).
              88 FILE-EOF                             VALUE HIGH-VALUES.
 
-       WORKING-STORAGE SECTION. 
+      *    Reject/overflow report - one line per dropped location or
+      *    malformed record, with a reason code so a reviewer can tell
+      *    the two apart without re-running the job. Sized to match
+      *    REC-DATA-01 so a long raw line is captured intact here too.
+       FD REJECT-FILE DATA RECORD IS REJECT-REC.
+       01 REJECT-REC.
+          05 REJECT-REASON         PIC X(20).
+          05 REJECT-LOCATION       PIC X(100).
+          05 REJECT-COUNT          PIC 9(7).
+          05 REJECT-RAW-DATA       PIC X(310).
+
+      *    Location -> region/country lookup, same ';'-delimited shape
+      *    as the measurement input.
+       FD STATION-MASTER-FILE DATA RECORD IS STATION-REC.
+       01 STATION-REC.
+          05 STATION-REC-DATA      PIC X(140).
+             88 STATION-MASTER-EOF                    VALUE HIGH-VALUES.
+
+      *    One row per station: location, min, mean, max, count.
+       FD OUTPUT-FILE DATA RECORD IS OUTPUT-REC.
+       01 OUTPUT-REC               PIC X(150).
+
+      *    Restart checkpoint - a header row (run totals) followed by
+      *    one detail row per WS-MEASUREMENT entry, rewritten in full
+      *    every WS-CHECKPOINT-INTERVAL input records. A single record
+      *    layout carries both row kinds (same idiom as REJECT-REC
+      *    carrying both overflow and malformed-record reasons).
+       FD CHECKPOINT-FILE DATA RECORD IS CHECKPOINT-REC.
+       01 CHECKPOINT-REC.
+          05 CKPT-TYPE             PIC X(1).
+          05 CKPT-TOTAL-COUNT      PIC 9(10).
+          05 CKPT-UNIQ-COUNT       PIC 9(10).
+          05 CKPT-LOC              PIC X(100).
+          05 CKPT-MIN              PIC S9(2)V9.
+          05 CKPT-MAX              PIC S9(2)V9.
+          05 CKPT-TOTALTEMP        PIC S9(9)V9.
+          05 CKPT-COUNT            PIC 9(7).
+          05 CKPT-REGION           PIC X(30).
+          05 CKPT-COUNTRY          PIC X(3).
+      *    Carried on 'D' rows only - running sum of squares (for
+      *    stddev) and, on the 'C' rows that follow every station's
+      *    'D' row, one histogram bucket/count pair per non-empty
+      *    bucket, so a restart reproduces stddev/median/p90 exactly
+      *    instead of restarting them from zero.
+          05 CKPT-SUMSQ            PIC S9(15)V9(2).
+          05 CKPT-HIST-IDX         PIC 9(3).
+          05 CKPT-HIST-CNT         PIC 9(7).
+      *    Carried on the 'H' header row only - reject/overflow
+      *    counters, so PRODUCE-TRAILER stays accurate across a
+      *    restart instead of only counting what happened since the
+      *    last checkpoint.
+          05 CKPT-MALFORMED-COUNT     PIC 9(10).
+          05 CKPT-TRUNCATION-COUNT    PIC 9(10).
+          05 CKPT-OVERFLOW-REC-COUNT  PIC 9(10).
+          05 CKPT-OVERFLOW-COUNT      PIC 9(3).
+          05 CKPT-OVFL-UNTRACKED-CNT  PIC 9(7).
+      *    Also header-only - CMD-INPUT (or CMD-INPUT-LIST, in
+      *    multi-file mode) as of the run that wrote this checkpoint,
+      *    so LOAD-CHECKPOINT can tell this checkpoint apart from one
+      *    left over from a prior day's run against the same path.
+          05 CKPT-SOURCE              PIC X(255).
+
+      *    Manifest of input filenames, one per line, used instead of
+      *    CMD-INPUT when a day's run spans more than one source file.
+       FD INPUT-LIST-FILE DATA RECORD IS INPUT-LIST-REC.
+       01 INPUT-LIST-REC           PIC X(255).
+
+       WORKING-STORAGE SECTION.
        01 FILENAME                 PIC X(255).
        01 MEASUREMENT.
           05 MEAS-LOC              PIC X(100).
           05 MEAS-TEMP             PIC S9(2)V9 COMP-3.
 
+       01 WS-REJECT-ENABLED        PIC X             VALUE 'N'.
+          88 REJECT-ENABLED                          VALUE 'Y'.
+
        01 WS-TOTAL-COUNT           PIC 9(10)         VALUE ZERO.
        01 WS-UNIQ-COUNT            PIC 9(10)         VALUE ZERO.
 
-       01 WS-FREE-IDX              PIC 9(3)          VALUE 1.
+      *    Bounds used by FIND-INSERT-POS's binary search for the
+      *    sorted-insertion point of a new station.
+       01 WS-LOW-IDX                PIC 9(3)          VALUE ZERO.
+       01 WS-HIGH-IDX               PIC 9(3)          VALUE ZERO.
+       01 WS-MID-IDX                PIC 9(3)          VALUE ZERO.
+       01 WS-INSERT-IDX             PIC 9(3)          VALUE ZERO.
+
+      ******************************************************************
+      * Overflow handling - once WS-MEASUREMENT-TBL is full we no      *
+      * longer fold new stations in; we tally them here instead and    *
+      * flush the tally to REJECT-FILE at end of run.                  *
+      ******************************************************************
+       01 OVERFLOW-TBL-SIZE        PIC 9(3)          VALUE 100.
+       01 WS-OVERFLOW-COUNT        PIC 9(3)          VALUE ZERO.
+       01 WS-OVERFLOW-REC-COUNT    PIC 9(10)         VALUE ZERO.
+       01 WS-OVFL-UNTRACKED-CNT    PIC 9(7)          VALUE ZERO.
+       01 WS-OVERFLOW-TBL.
+          02 WS-OVERFLOW OCCURS 1 TO 100 TIMES
+                DEPENDING ON WS-OVERFLOW-COUNT INDEXED BY WS-OVFL-IDX.
+             03 WS-OVFL-LOC        PIC X(100).
+             03 WS-OVFL-CNT        PIC 9(7).
 
       ******************************************************************
       * There appears to be at most 413 different location names       *
@@ -52,15 +172,87 @@
       *    prefix..COUNT    Up to 9,999,999 entries                    *
       ******************************************************************
        01 TBL-SIZE                 PIC 9(3)          VALUE 500.
+      *    Kept sorted ascending on WS-MEAS-LOC as it is built (see
+      *    FIND-ENTRY / FIND-INSERT-POS) so lookups can use SEARCH ALL
+      *    (binary search) instead of walking the table linearly.
+      *    OCCURS DEPENDING ON WS-UNIQ-COUNT so SEARCH ALL only ever
+      *    scans the occupied entries, not the full 500-slot capacity.
        01 WS-MEASUREMENT-TBL.
           02 WS-MEASUREMENT OCCURS 1 TO 500 TIMES
-                DEPENDING ON TBL-SIZE INDEXED BY WS-IDX.
+                DEPENDING ON WS-UNIQ-COUNT
+                ASCENDING KEY IS WS-MEAS-LOC
+                INDEXED BY WS-IDX WS-SHIFT-IDX.
              03 WS-MEAS-LOC        PIC X(100).
              03 WS-MEAS-MIN        PIC S9(2)V9 COMP-3. 
              03 WS-MEAS-MAX        PIC S9(2)V9 COMP-3. 
              03 WS-MEAS-MEAN       PIC S9(2)V9 COMP-3. 
-             03 WS-MEAS-TOTALTEMP  PIC S9(9)V9 COMP-3. 
+             03 WS-MEAS-TOTALTEMP  PIC S9(9)V9 COMP-3.
              03 WS-MEAS-COUNT      PIC 9(7).
+             03 WS-MEAS-REGION     PIC X(30).
+             03 WS-MEAS-COUNTRY    PIC X(3).
+      *       Running sum of squares, used by CALCULATE-MEANS to
+      *       derive the standard deviation below. Sized well past
+      *       TOTALTEMP's own billions-of-rows scale since squaring a
+      *       reading before summing it grows the running total much
+      *       faster than a plain sum does.
+             03 WS-MEAS-SUMSQ      PIC S9(15)V9(2) COMP-3.
+             03 WS-MEAS-STDDEV     PIC S9(3)V9(4) COMP-3.
+      *       Approximate median/p90, read off the fixed 1-degree
+      *       histogram buckets below once all readings are in -
+      *       exact percentiles would mean keeping every reading.
+             03 WS-MEAS-MEDIAN     PIC S9(2)V9 COMP-3.
+             03 WS-MEAS-P90        PIC S9(2)V9 COMP-3.
+      *       One bucket per whole degree across -100..99, indexed by
+      *       (integer part of temp) + 101.
+             03 WS-MEAS-HIST OCCURS 200 TIMES.
+                04 WS-HIST-CNT     PIC 9(7) COMP-3.
+
+      ******************************************************************
+      * Station master: location name -> region/country code, loaded  *
+      * once at start of run and used to tag each new station as it   *
+      * is inserted so PRODUCE-OUTPUT can roll stats up by region.     *
+      ******************************************************************
+       01 WS-STATION-COUNT         PIC 9(3)          VALUE ZERO.
+       01 WS-STATION-TBL.
+          02 WS-STATION OCCURS 1 TO 500 TIMES
+                DEPENDING ON WS-STATION-COUNT
+                ASCENDING KEY IS WS-STN-LOC
+                INDEXED BY WS-STN-IDX.
+             03 WS-STN-LOC         PIC X(100).
+             03 WS-STN-REGION      PIC X(30).
+             03 WS-STN-COUNTRY     PIC X(3).
+
+      ******************************************************************
+      * Region rollup, built from WS-MEASUREMENT-TBL once per run.     *
+      * Low cardinality compared to the station table, so a plain     *
+      * linear SEARCH (as the station table used before req 001) is   *
+      * fine here.                                                    *
+      ******************************************************************
+       01 WS-REGION-COUNT          PIC 9(3)          VALUE ZERO.
+       01 WS-REGION-TBL.
+          02 WS-REGION OCCURS 1 TO 100 TIMES
+                DEPENDING ON WS-REGION-COUNT INDEXED BY WS-RGN-IDX.
+             03 WS-RGN-NAME        PIC X(30).
+             03 WS-RGN-MIN         PIC S9(2)V9 COMP-3.
+             03 WS-RGN-MAX         PIC S9(2)V9 COMP-3.
+             03 WS-RGN-MEAN        PIC S9(2)V9 COMP-3.
+             03 WS-RGN-TOTALTEMP   PIC S9(15)V9(2) COMP-3.
+             03 WS-RGN-COUNT       PIC 9(10).
+
+      ******************************************************************
+      * Country rollup, built the same way and from the same source   *
+      * (WS-MEASUREMENT-TBL) as the region rollup above.              *
+      ******************************************************************
+       01 WS-COUNTRY-COUNT         PIC 9(3)          VALUE ZERO.
+       01 WS-COUNTRY-TBL.
+          02 WS-COUNTRY OCCURS 1 TO 100 TIMES
+                DEPENDING ON WS-COUNTRY-COUNT INDEXED BY WS-CTY-IDX.
+             03 WS-CTY-NAME        PIC X(30).
+             03 WS-CTY-MIN         PIC S9(2)V9 COMP-3.
+             03 WS-CTY-MAX         PIC S9(2)V9 COMP-3.
+             03 WS-CTY-MEAN        PIC S9(2)V9 COMP-3.
+             03 WS-CTY-TOTALTEMP   PIC S9(15)V9(2) COMP-3.
+             03 WS-CTY-COUNT       PIC 9(10).
       *    repr  only used for display, not for arithmetic
        77 DSPL-LOC                 PIC X(30).
       * PIC -99.9 makes -5.5 look like '-05.5'
@@ -71,74 +263,747 @@
        77 DSPL-MAX                 PIC -99.9 USAGE DISPLAY.
        77 DSPL-UNIQ                PIC Z,ZZZ,ZZZ,ZZZ.
        77 DSPL-CNT                 PIC Z,ZZZ,ZZZ,ZZZ.
+       77 DSPL-RGN-NAME            PIC X(30).
+       77 DSPL-CTY-NAME            PIC X(30).
+      *    Trailing 9 (unlike DSPL-CNT/DSPL-UNIQ above) so a genuine
+      *    zero count still displays as "0" instead of blanking out.
+       77 DSPL-AUDIT-CNT           PIC Z(9)9.
+       77 DSPL-STDDEV              PIC ZZ9.9999 USAGE DISPLAY.
+       77 DSPL-MEDIAN              PIC -99.9 USAGE DISPLAY.
+       77 DSPL-P90                 PIC -99.9 USAGE DISPLAY.
 
-       LINKAGE SECTION. 
+       01 WS-STATION-MASTER-ENABLED PIC X            VALUE 'N'.
+          88 STATION-MASTER-ENABLED                  VALUE 'Y'.
+
+       01 WS-OUTPUT-ENABLED        PIC X             VALUE 'N'.
+          88 OUTPUT-FILE-ENABLED                      VALUE 'Y'.
+       01 WS-CSV-COUNT              PIC Z(6)9.
+
+      ******************************************************************
+      * Malformed-record validation (PARSE-RECORD). A record is        *
+      * rejected instead of folded into the stats when the ';'         *
+      * delimiter is missing, the location is blank, or the            *
+      * temperature isn't a number in -99.9..99.9.                     *
+      ******************************************************************
+       01 WS-UNSTRING-COUNT        PIC 9             VALUE ZERO.
+       01 WS-RAW-TEMP              PIC X(8)          VALUE SPACES.
+       01 WS-TEMP-CHECK            PIC S9(5)V9(4)    VALUE ZERO.
+       01 WS-MALFORMED-COUNT       PIC 9(10)         VALUE ZERO.
+       01 WS-REJECT-REASON-WK      PIC X(20)         VALUE SPACES.
+
+      ******************************************************************
+      * Truncation-collision detection (PARSE-RECORD / FIND-ENTRY).    *
+      * WS-LOC-PROBE is sized well past MEAS-LOC's 100 characters so   *
+      * the real length of the location field can be measured before  *
+      * MEAS-LOC silently truncates it.                                *
+      ******************************************************************
+       01 WS-LOC-PROBE             PIC X(200)        VALUE SPACES.
+       01 WS-PROBE-PTR             PIC 9(4)          VALUE 1.
+       01 WS-LOC-LEN               PIC 9(4)          VALUE ZERO.
+       01 WS-TRUNCATED-FLAG        PIC X             VALUE 'N'.
+          88 LOC-TRUNCATED                           VALUE 'Y'.
+       01 WS-TRUNCATION-COUNT      PIC 9(10)         VALUE ZERO.
+
+      *    Scratch fields for accumulating into / reading back the
+      *    WS-MEAS-HIST per-station histogram.
+       01 WS-BUCKET                PIC 9(3)          VALUE ZERO.
+       01 WS-HIST-IDX               PIC 9(3)          VALUE ZERO.
+       01 WS-HIST-TARGET            PIC 9(10)         VALUE ZERO.
+       01 WS-HIST-CUM               PIC 9(10)         VALUE ZERO.
+       01 WS-HIST-FOUND-FLAG        PIC X             VALUE 'N'.
+          88 HIST-TARGET-FOUND                        VALUE 'Y'.
+
+      *    Scratch fields for CALCULATE-MEANS's variance term. Kept
+      *    separate from WS-MEAS-MEAN, which is rounded to one decimal
+      *    for display/CSV and too coarse to subtract back out of the
+      *    sum-of-squares without skewing stddev.
+       01 WS-TRUE-MEAN              PIC S9(4)V9(6) COMP-3 VALUE ZERO.
+       01 WS-VARIANCE               PIC S9(8)V9(6) COMP-3 VALUE ZERO.
+
+      ******************************************************************
+      * Checkpoint/restart (FETCH-RECORDS). Every WS-CHECKPOINT-       *
+      * INTERVAL records the table and row count are snapshotted to   *
+      * CHECKPOINT-FILE; on the next run the same checkpoint is        *
+      * reloaded and the input is skipped back up to that row count    *
+      * instead of starting over at record one.                        *
+      ******************************************************************
+       01 WS-CHECKPOINT-STATUS     PIC XX            VALUE SPACES.
+       01 WS-STATION-MASTER-STATUS PIC XX            VALUE SPACES.
+       01 WS-INPUT-LIST-STATUS     PIC XX            VALUE SPACES.
+       01 WS-CHECKPOINT-ENABLED    PIC X             VALUE 'N'.
+          88 CHECKPOINT-ENABLED                      VALUE 'Y'.
+       01 WS-RESTARTED-FLAG        PIC X             VALUE 'N'.
+          88 RUN-RESTARTED                           VALUE 'Y'.
+       01 WS-CHECKPOINT-INTERVAL   PIC 9(10)         VALUE 1000000.
+       01 WS-SKIP-COUNT            PIC 9(10)         VALUE ZERO.
+       01 WS-CKPT-READ-EOF-FLAG    PIC X             VALUE 'N'.
+          88 CKPT-READ-EOF                           VALUE 'Y'.
+       01 WS-OVFL-RESTORE-IDX      PIC 9(3)          VALUE ZERO.
+       01 WS-CURRENT-SOURCE        PIC X(255)        VALUE SPACES.
+       01 WS-CKPT-STALE-FLAG       PIC X             VALUE 'N'.
+          88 CKPT-STALE                              VALUE 'Y'.
+
+      ******************************************************************
+      * Multi-file mode. When CMD-INPUT-LIST is given, 1000-MAIN-PARA  *
+      * loops PROCESS-ONE-FILE over each filename in the manifest      *
+      * instead of opening CMD-INPUT once, accumulating every file     *
+      * into the same WS-MEASUREMENT-TBL.                              *
+      ******************************************************************
+       01 WS-INPUT-LIST-ENABLED    PIC X             VALUE 'N'.
+          88 INPUT-LIST-ENABLED                      VALUE 'Y'.
+       01 WS-FILE-COUNT            PIC 9(5)          VALUE ZERO.
+       01 WS-INPUT-LIST-EOF-FLAG   PIC X             VALUE 'N'.
+          88 INPUT-LIST-EOF                          VALUE 'Y'.
+          88 INPUT-LIST-NOT-EOF                      VALUE 'N'.
+
+       01 WS-START-TIMESTAMP       PIC X(21)         VALUE SPACES.
+       01 WS-END-TIMESTAMP         PIC X(21)         VALUE SPACES.
+
+       LINKAGE SECTION.
        01 CMD-INPUT                PIC X(255).
+       01 CMD-REJECT                PIC X(255).
+       01 CMD-STATION-MASTER       PIC X(255).
+       01 CMD-OUTPUT                PIC X(255).
+       01 CMD-CHECKPOINT           PIC X(255).
+       01 CMD-INPUT-LIST           PIC X(255).
 
-       PROCEDURE DIVISION USING CMD-INPUT.
+       PROCEDURE DIVISION USING CMD-INPUT, CMD-REJECT,
+                                 CMD-STATION-MASTER, CMD-OUTPUT,
+                                 CMD-CHECKPOINT, CMD-INPUT-LIST.
        1000-MAIN-PARA.
-           MOVE CMD-INPUT TO FILENAME
-           OPEN INPUT INPUT-FILE.
+           MOVE FUNCTION CURRENT-DATE TO WS-START-TIMESTAMP
 
-           PERFORM FETCH-RECORDS
-           
-           CLOSE INPUT-FILE.
+      *    Checkpoint is loaded before REJECT-FILE is opened below, so
+      *    whether this is a restarted run is known in time to decide
+      *    between OPEN OUTPUT (fresh run) and OPEN EXTEND (restart -
+      *    keep the reject rows the crashed run already wrote).
+           IF CMD-CHECKPOINT NOT = SPACES
+              SET CHECKPOINT-ENABLED TO TRUE
+              PERFORM LOAD-CHECKPOINT
+           END-IF
 
-           PERFORM CALCULATE-MEANS.
+           IF CMD-REJECT NOT = SPACES
+              SET REJECT-ENABLED TO TRUE
+              IF RUN-RESTARTED
+                 OPEN EXTEND REJECT-FILE
+              ELSE
+                 OPEN OUTPUT REJECT-FILE
+              END-IF
+           END-IF
+
+           IF CMD-STATION-MASTER NOT = SPACES
+              SET STATION-MASTER-ENABLED TO TRUE
+              PERFORM LOAD-STATION-MASTER
+           END-IF
+
+           IF CMD-OUTPUT NOT = SPACES
+              SET OUTPUT-FILE-ENABLED TO TRUE
+              OPEN OUTPUT OUTPUT-FILE
+              MOVE "location,min,mean,max,count,stddev,median,p90"
+                 TO OUTPUT-REC
+              WRITE OUTPUT-REC
+           END-IF
 
-           PERFORM SORT-TABLE.
+           IF CMD-INPUT-LIST NOT = SPACES
+              SET INPUT-LIST-ENABLED TO TRUE
+              PERFORM PROCESS-INPUT-LIST
+           ELSE
+              MOVE CMD-INPUT TO FILENAME
+              PERFORM PROCESS-ONE-FILE
+           END-IF
+
+           PERFORM CALCULATE-MEANS.
 
            PERFORM PRODUCE-OUTPUT.
 
+           IF OUTPUT-FILE-ENABLED
+              CLOSE OUTPUT-FILE
+           END-IF
+
+           IF STATION-MASTER-ENABLED
+              PERFORM ROLLUP-BY-REGION
+              PERFORM PRODUCE-REGION-OUTPUT
+              PERFORM ROLLUP-BY-COUNTRY
+              PERFORM PRODUCE-COUNTRY-OUTPUT
+           END-IF
+
+           PERFORM FLUSH-OVERFLOW-REPORT.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-END-TIMESTAMP
+
+           PERFORM PRODUCE-TRAILER.
+
+           IF REJECT-ENABLED
+              CLOSE REJECT-FILE
+           END-IF
+
+           IF CHECKPOINT-ENABLED
+              PERFORM CLEAR-CHECKPOINT
+           END-IF
+
            GOBACK.
 
+       PROCESS-INPUT-LIST.
+      *    Loop PROCESS-ONE-FILE over a day's worth of input files
+      *    listed in the CMD-INPUT-LIST manifest, one filename per
+      *    line, accumulating all of them into the same
+      *    WS-MEASUREMENT-TBL before the single end-of-run
+      *    CALCULATE-MEANS/PRODUCE-OUTPUT pass.
+           SET INPUT-LIST-NOT-EOF TO TRUE
+           OPEN INPUT INPUT-LIST-FILE
+           IF WS-INPUT-LIST-STATUS NOT = "00"
+              DISPLAY "WARNING: cannot open input list '"
+                 FUNCTION TRIM(CMD-INPUT-LIST)
+                 "' (status " WS-INPUT-LIST-STATUS
+                 ") - no input files processed"
+              SET INPUT-LIST-EOF TO TRUE
+           ELSE
+              PERFORM UNTIL INPUT-LIST-EOF
+                      READ INPUT-LIST-FILE INTO INPUT-LIST-REC
+                      AT END
+                         SET INPUT-LIST-EOF TO TRUE
+                      NOT AT END
+                          IF INPUT-LIST-REC NOT = SPACES
+                             ADD 1 TO WS-FILE-COUNT
+                             MOVE INPUT-LIST-REC TO FILENAME
+                             PERFORM PROCESS-ONE-FILE
+                          END-IF
+                      END-READ
+              END-PERFORM
+              CLOSE INPUT-LIST-FILE
+           END-IF
+           EXIT.
+
+       PROCESS-ONE-FILE.
+      *    Open, fully read and close the single input file named in
+      *    FILENAME. Reused for both the single-CMD-INPUT case and
+      *    each file named in CMD-INPUT-LIST's manifest.
+           MOVE SPACES TO REC
+           OPEN INPUT INPUT-FILE
+           PERFORM FETCH-RECORDS
+           CLOSE INPUT-FILE
+           EXIT.
+
        FETCH-RECORDS.
+      *    On a restarted run, the rows already folded into the table
+      *    by the previous attempt are skipped (not reprocessed) by
+      *    reading and discarding up to WS-SKIP-COUNT records before
+      *    resuming normal counting - LINE SEQUENTIAL gives no random
+      *    REPOSITION, so this is as close to "reposition the read" as
+      *    the file organization allows.
+           IF RUN-RESTARTED AND WS-SKIP-COUNT > ZERO
+              PERFORM UNTIL FILE-EOF OR WS-SKIP-COUNT = ZERO
+                      READ INPUT-FILE INTO REC
+                      AT END
+                         SET FILE-EOF TO TRUE
+                      NOT AT END
+                         SUBTRACT 1 FROM WS-SKIP-COUNT
+                      END-READ
+              END-PERFORM
+      *       A manifest's skip can span more than one file, so the
+      *       restart is only "caught up" once WS-SKIP-COUNT actually
+      *       reaches zero - if this file's EOF was hit first, the
+      *       flag must stay armed so the next file in the manifest
+      *       keeps skipping where this one left off.
+              IF WS-SKIP-COUNT = ZERO
+                 MOVE 'N' TO WS-RESTARTED-FLAG
+              END-IF
+           END-IF
+
            PERFORM UNTIL FILE-EOF
                    READ INPUT-FILE INTO REC
                    AT END
                       SET FILE-EOF TO TRUE
                    NOT AT END
-                       ADD 1 TO WS-TOTAL-COUNT 
+                       ADD 1 TO WS-TOTAL-COUNT
                        PERFORM PARSE-RECORD
+                       IF CHECKPOINT-ENABLED
+                          IF FUNCTION MOD(WS-TOTAL-COUNT,
+                             WS-CHECKPOINT-INTERVAL) = ZERO
+                             PERFORM WRITE-CHECKPOINT
+                          END-IF
+                       END-IF
                    END-READ
            END-PERFORM
            EXIT.
 
+       WRITE-CHECKPOINT.
+      *    Rewrite the checkpoint file in full: a header row carrying
+      *    the run totals and the reject/overflow counters, then one
+      *    detail ('D') row per occupied WS-MEASUREMENT entry carrying
+      *    its running sum-of-squares, then one histogram ('C') row
+      *    per non-empty bucket of every station, then one overflow
+      *    ('O') row per entry in WS-OVERFLOW-TBL - so a restart can
+      *    reproduce stddev/median/p90 and the trailer's counts
+      *    exactly instead of just the plain min/mean/max/count this
+      *    checkpoint used to carry. Simplest correct approach for a
+      *    LINE SEQUENTIAL file, since there's no REWRITE of a prior
+      *    checkpoint to fall back on.
+           OPEN OUTPUT CHECKPOINT-FILE
+
+           MOVE 'H' TO CKPT-TYPE
+           MOVE WS-TOTAL-COUNT TO CKPT-TOTAL-COUNT
+           MOVE WS-UNIQ-COUNT TO CKPT-UNIQ-COUNT
+           MOVE SPACES TO CKPT-LOC
+           MOVE ZERO TO CKPT-MIN CKPT-MAX CKPT-TOTALTEMP CKPT-COUNT
+           MOVE SPACES TO CKPT-REGION
+           MOVE SPACES TO CKPT-COUNTRY
+           MOVE ZERO TO CKPT-SUMSQ CKPT-HIST-IDX CKPT-HIST-CNT
+           MOVE WS-MALFORMED-COUNT TO CKPT-MALFORMED-COUNT
+           MOVE WS-TRUNCATION-COUNT TO CKPT-TRUNCATION-COUNT
+           MOVE WS-OVERFLOW-REC-COUNT TO CKPT-OVERFLOW-REC-COUNT
+           MOVE WS-OVERFLOW-COUNT TO CKPT-OVERFLOW-COUNT
+           MOVE WS-OVFL-UNTRACKED-CNT TO CKPT-OVFL-UNTRACKED-CNT
+           IF CMD-INPUT-LIST NOT = SPACES
+              MOVE CMD-INPUT-LIST TO CKPT-SOURCE
+           ELSE
+              MOVE CMD-INPUT TO CKPT-SOURCE
+           END-IF
+           WRITE CHECKPOINT-REC
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+              UNTIL WS-IDX > WS-UNIQ-COUNT
+                   MOVE 'D' TO CKPT-TYPE
+                   MOVE ZERO TO CKPT-TOTAL-COUNT CKPT-UNIQ-COUNT
+                   MOVE WS-MEAS-LOC(WS-IDX) TO CKPT-LOC
+                   MOVE WS-MEAS-MIN(WS-IDX) TO CKPT-MIN
+                   MOVE WS-MEAS-MAX(WS-IDX) TO CKPT-MAX
+                   MOVE WS-MEAS-TOTALTEMP(WS-IDX) TO CKPT-TOTALTEMP
+                   MOVE WS-MEAS-COUNT(WS-IDX) TO CKPT-COUNT
+                   MOVE WS-MEAS-REGION(WS-IDX) TO CKPT-REGION
+                   MOVE WS-MEAS-COUNTRY(WS-IDX) TO CKPT-COUNTRY
+                   MOVE WS-MEAS-SUMSQ(WS-IDX) TO CKPT-SUMSQ
+                   MOVE ZERO TO CKPT-HIST-IDX CKPT-HIST-CNT
+                   WRITE CHECKPOINT-REC
+           END-PERFORM
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+              UNTIL WS-IDX > WS-UNIQ-COUNT
+                   PERFORM VARYING WS-HIST-IDX FROM 1 BY 1
+                      UNTIL WS-HIST-IDX > 200
+                           IF WS-HIST-CNT(WS-IDX, WS-HIST-IDX) > ZERO
+                              MOVE 'C' TO CKPT-TYPE
+                              MOVE WS-MEAS-LOC(WS-IDX) TO CKPT-LOC
+                              MOVE WS-HIST-IDX TO CKPT-HIST-IDX
+                              MOVE WS-HIST-CNT(WS-IDX, WS-HIST-IDX)
+                                 TO CKPT-HIST-CNT
+                              WRITE CHECKPOINT-REC
+                           END-IF
+                   END-PERFORM
+           END-PERFORM
+
+           PERFORM VARYING WS-OVFL-IDX FROM 1 BY 1
+              UNTIL WS-OVFL-IDX > WS-OVERFLOW-COUNT
+                   MOVE 'O' TO CKPT-TYPE
+                   MOVE WS-OVFL-LOC(WS-OVFL-IDX) TO CKPT-LOC
+                   MOVE WS-OVFL-CNT(WS-OVFL-IDX) TO CKPT-COUNT
+                   WRITE CHECKPOINT-REC
+           END-PERFORM
+
+           CLOSE CHECKPOINT-FILE
+           EXIT.
+
+       LOAD-CHECKPOINT.
+      *    Reload a prior run's checkpoint, if one exists: rebuild
+      *    WS-MEASUREMENT-TBL (including sumsq and the histogram) and
+      *    WS-OVERFLOW-TBL from the detail/histogram/overflow rows,
+      *    restore WS-TOTAL-COUNT and the reject/overflow counters
+      *    from the header row, and arm FETCH-RECORDS to skip that
+      *    many input records instead of starting over. A checkpoint
+      *    whose CKPT-SOURCE doesn't match this run's CMD-INPUT/
+      *    CMD-INPUT-LIST is a leftover from a different day's run
+      *    against the same checkpoint path - it's reported and
+      *    ignored rather than restored, since resuming it against
+      *    the wrong file would skip real rows from this run and
+      *    merge another day's stations into this one's output.
+           MOVE ZERO TO WS-OVFL-RESTORE-IDX
+           MOVE 'N' TO WS-CKPT-STALE-FLAG
+           IF CMD-INPUT-LIST NOT = SPACES
+              MOVE CMD-INPUT-LIST TO WS-CURRENT-SOURCE
+           ELSE
+              MOVE CMD-INPUT TO WS-CURRENT-SOURCE
+           END-IF
+
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS NOT = "00"
+              CLOSE CHECKPOINT-FILE
+           ELSE
+              READ CHECKPOINT-FILE INTO CHECKPOINT-REC
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    IF CKPT-SOURCE NOT = WS-CURRENT-SOURCE
+                       DISPLAY "Ignoring checkpoint taken against '"
+                          FUNCTION TRIM(CKPT-SOURCE)
+                          "' - this run is against '"
+                          FUNCTION TRIM(WS-CURRENT-SOURCE) "'"
+                       SET CKPT-STALE TO TRUE
+                    ELSE
+                       MOVE CKPT-TOTAL-COUNT TO WS-TOTAL-COUNT
+                       MOVE CKPT-UNIQ-COUNT TO WS-UNIQ-COUNT
+                       MOVE CKPT-MALFORMED-COUNT TO WS-MALFORMED-COUNT
+                       MOVE CKPT-TRUNCATION-COUNT
+                          TO WS-TRUNCATION-COUNT
+                       MOVE CKPT-OVERFLOW-REC-COUNT
+                          TO WS-OVERFLOW-REC-COUNT
+                       MOVE CKPT-OVERFLOW-COUNT TO WS-OVERFLOW-COUNT
+                       MOVE CKPT-OVFL-UNTRACKED-CNT
+                          TO WS-OVFL-UNTRACKED-CNT
+                       MOVE 'Y' TO WS-RESTARTED-FLAG
+                       MOVE WS-TOTAL-COUNT TO WS-SKIP-COUNT
+                    END-IF
+              END-READ
+
+              IF NOT CKPT-STALE
+                 PERFORM VARYING WS-IDX FROM 1 BY 1
+                    UNTIL WS-IDX > WS-UNIQ-COUNT
+                         READ CHECKPOINT-FILE INTO CHECKPOINT-REC
+                            AT END
+                               EXIT PERFORM
+                            NOT AT END
+                               MOVE CKPT-LOC TO WS-MEAS-LOC(WS-IDX)
+                               MOVE CKPT-MIN TO WS-MEAS-MIN(WS-IDX)
+                               MOVE CKPT-MAX TO WS-MEAS-MAX(WS-IDX)
+                               MOVE CKPT-TOTALTEMP
+                                  TO WS-MEAS-TOTALTEMP(WS-IDX)
+                               MOVE CKPT-COUNT TO WS-MEAS-COUNT(WS-IDX)
+                               MOVE CKPT-REGION
+                                  TO WS-MEAS-REGION(WS-IDX)
+                               MOVE CKPT-COUNTRY
+                                  TO WS-MEAS-COUNTRY(WS-IDX)
+                               MOVE CKPT-SUMSQ TO WS-MEAS-SUMSQ(WS-IDX)
+                               PERFORM VARYING WS-HIST-IDX FROM 1 BY 1
+                                  UNTIL WS-HIST-IDX > 200
+                                       MOVE ZERO TO WS-HIST-CNT
+                                          (WS-IDX, WS-HIST-IDX)
+                               END-PERFORM
+                         END-READ
+                 END-PERFORM
+
+      *          Whatever is left is the 'C' histogram rows and the
+      *          'O' overflow rows written after the detail rows
+      *          above - read to end of file, routing each by
+      *          CKPT-TYPE.
+                 MOVE 'N' TO WS-CKPT-READ-EOF-FLAG
+                 PERFORM UNTIL CKPT-READ-EOF
+                         READ CHECKPOINT-FILE INTO CHECKPOINT-REC
+                            AT END
+                               SET CKPT-READ-EOF TO TRUE
+                            NOT AT END
+                               IF CKPT-TYPE = 'C'
+                                  SEARCH ALL WS-MEASUREMENT
+                                  WHEN WS-MEAS-LOC(WS-IDX) = CKPT-LOC
+                                     MOVE CKPT-HIST-CNT TO
+                                        WS-HIST-CNT
+                                           (WS-IDX, CKPT-HIST-IDX)
+                                  END-SEARCH
+                               ELSE
+                                  IF CKPT-TYPE = 'O'
+                                     ADD 1 TO WS-OVFL-RESTORE-IDX
+                                     MOVE CKPT-LOC TO WS-OVFL-LOC
+                                        (WS-OVFL-RESTORE-IDX)
+                                     MOVE CKPT-COUNT TO WS-OVFL-CNT
+                                        (WS-OVFL-RESTORE-IDX)
+                                  END-IF
+                               END-IF
+                         END-READ
+                 END-PERFORM
+              END-IF
+
+              CLOSE CHECKPOINT-FILE
+           END-IF
+           EXIT.
+
+       CLEAR-CHECKPOINT.
+      *    A run that reaches here completed successfully; empty out
+      *    the checkpoint file so the next invocation against this
+      *    same CMD-CHECKPOINT path starts fresh instead of mistaking
+      *    a new run for a restart of this (already-finished) one.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
+           EXIT.
+
+       LOAD-STATION-MASTER.
+      *    One-off load of the location -> region/country reference
+      *    data. Loaded unsorted at whatever index comes next, then
+      *    sorted ascending on WS-STN-LOC with the SORT verb so
+      *    FIND-ENTRY can use SEARCH ALL against it below. Guarded the
+      *    same way NOT-FOUND guards WS-MEASUREMENT-TBL, since
+      *    WS-STATION-TBL is just as fixed-capacity an ODO table.
+           OPEN INPUT STATION-MASTER-FILE
+           IF WS-STATION-MASTER-STATUS NOT = "00"
+              DISPLAY "WARNING: cannot open station master '"
+                 FUNCTION TRIM(CMD-STATION-MASTER)
+                 "' (status " WS-STATION-MASTER-STATUS
+                 ") - continuing with no region/country data"
+              SET STATION-MASTER-EOF TO TRUE
+           ELSE
+              PERFORM UNTIL STATION-MASTER-EOF
+                      READ STATION-MASTER-FILE INTO STATION-REC
+                      AT END
+                         SET STATION-MASTER-EOF TO TRUE
+                      NOT AT END
+                          IF WS-STATION-COUNT >= 500
+                             PERFORM LOG-STATION-MASTER-OVERFLOW
+                          ELSE
+                             ADD 1 TO WS-STATION-COUNT
+                             UNSTRING STATION-REC-DATA DELIMITED BY ';'
+                                INTO WS-STN-LOC(WS-STATION-COUNT)
+                                     WS-STN-REGION(WS-STATION-COUNT)
+                                     WS-STN-COUNTRY(WS-STATION-COUNT)
+                          END-IF
+                      END-READ
+              END-PERFORM
+              CLOSE STATION-MASTER-FILE
+           END-IF
+           SORT WS-STATION ASCENDING WS-STN-LOC
+           EXIT.
+
+       LOG-STATION-MASTER-OVERFLOW.
+      *    Station master table is full (500 entries); route the
+      *    excess row to the reject report instead of indexing
+      *    WS-STATION-TBL past its declared maximum. The station
+      *    itself still gets measured and folded into the output as
+      *    normal - it just runs with no region/country tag, the same
+      *    as any other station missing from the master file.
+           IF REJECT-ENABLED
+              MOVE "STATION-MST-FULL" TO REJECT-REASON
+              MOVE SPACES TO REJECT-LOCATION
+              MOVE ZERO TO REJECT-COUNT
+              MOVE STATION-REC-DATA TO REJECT-RAW-DATA
+              WRITE REJECT-REC
+           END-IF
+           EXIT.
+
+       FIND-STATION-MASTER.
+      *    Look up MEAS-LOC in the station master table and tag the
+      *    new WS-MEASUREMENT entry at WS-INSERT-IDX with its
+      *    region/country. Leaves the fields blank when the master
+      *    file is disabled or has no match for this station.
+           MOVE SPACES TO WS-MEAS-REGION(WS-INSERT-IDX)
+           MOVE SPACES TO WS-MEAS-COUNTRY(WS-INSERT-IDX)
+           IF STATION-MASTER-ENABLED AND WS-STATION-COUNT > ZERO
+              SEARCH ALL WS-STATION
+              WHEN WS-STN-LOC(WS-STN-IDX) = MEAS-LOC
+                 MOVE WS-STN-REGION(WS-STN-IDX)
+                    TO WS-MEAS-REGION(WS-INSERT-IDX)
+                 MOVE WS-STN-COUNTRY(WS-STN-IDX)
+                    TO WS-MEAS-COUNTRY(WS-INSERT-IDX)
+              END-SEARCH
+           END-IF
+           EXIT.
+
        PARSE-RECORD.
+           MOVE ZERO TO WS-UNSTRING-COUNT
+           MOVE SPACES TO WS-RAW-TEMP
+           MOVE SPACES TO WS-REJECT-REASON-WK
+           MOVE 'N' TO WS-TRUNCATED-FLAG
+
            UNSTRING REC DELIMITED BY ';'
               INTO MEAS-LOC
-                   MEAS-TEMP.
-           IF MEAS-LOC NOT = SPACE THEN
+                   WS-RAW-TEMP
+              TALLYING IN WS-UNSTRING-COUNT
+           END-UNSTRING
+
+      *    MEAS-LOC above silently truncates anything past 100
+      *    characters, so the real length is measured separately here
+      *    (via a single-field UNSTRING into an oversize probe field,
+      *    whose WITH POINTER lands right after the delimiter
+      *    regardless of MEAS-LOC's size) to catch two distinct long
+      *    names that share the same first 100 characters silently
+      *    merging into one entry.
+      *    MEAS-LOC can only have been truncated if it came back
+      *    completely full, so the extra probe UNSTRING (a second full
+      *    scan of the line) only needs to run for that rare case
+      *    instead of on every well-formed record in the hot loop.
+           IF WS-UNSTRING-COUNT >= 2 AND MEAS-LOC(100:1) NOT = SPACE
+              MOVE 1 TO WS-PROBE-PTR
+              UNSTRING REC DELIMITED BY ';'
+                 INTO WS-LOC-PROBE
+                 WITH POINTER WS-PROBE-PTR
+              END-UNSTRING
+              COMPUTE WS-LOC-LEN = WS-PROBE-PTR - 2
+              IF WS-LOC-LEN > 100
+                 SET LOC-TRUNCATED TO TRUE
+              END-IF
+           END-IF
+
+           IF WS-UNSTRING-COUNT < 2 THEN
+              MOVE "MISSING-DELIM" TO WS-REJECT-REASON-WK
+           ELSE
+              IF MEAS-LOC = SPACES THEN
+                 MOVE "BLANK-LOCATION" TO WS-REJECT-REASON-WK
+              ELSE
+                 IF FUNCTION TEST-NUMVAL(WS-RAW-TEMP) NOT = 0 THEN
+                    MOVE "NON-NUMERIC-TEMP" TO WS-REJECT-REASON-WK
+                 ELSE
+                    COMPUTE WS-TEMP-CHECK = FUNCTION NUMVAL(WS-RAW-TEMP)
+                    IF WS-TEMP-CHECK < -99.9 OR WS-TEMP-CHECK > 99.9
+                       MOVE "TEMP-OUT-OF-RANGE" TO WS-REJECT-REASON-WK
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF
+
+           IF WS-REJECT-REASON-WK NOT = SPACES THEN
+              PERFORM REJECT-MALFORMED-RECORD
+           ELSE
+              MOVE WS-TEMP-CHECK TO MEAS-TEMP
+              IF LOC-TRUNCATED
+                 PERFORM LOG-TRUNCATION-WARNING
+              END-IF
               PERFORM FIND-ENTRY
            END-IF
            EXIT.
 
+       LOG-TRUNCATION-WARNING.
+      *    The record is still processed normally (it isn't
+      *    malformed, just long); this only records that MEAS-LOC was
+      *    truncated so a reviewer can spot a silent merge instead of
+      *    just seeing skewed min/mean/max for a station.
+           ADD 1 TO WS-TRUNCATION-COUNT
+           IF REJECT-ENABLED
+              MOVE "LOC-TRUNCATED" TO REJECT-REASON
+              MOVE MEAS-LOC TO REJECT-LOCATION
+              MOVE ZERO TO REJECT-COUNT
+              MOVE REC-DATA-01 TO REJECT-RAW-DATA
+              WRITE REJECT-REC
+           END-IF
+           EXIT.
+
+       REJECT-MALFORMED-RECORD.
+      *    Route anything PARSE-RECORD couldn't validate to the
+      *    reject report instead of letting it fold into a station's
+      *    stats with whatever MEAS-TEMP was left over from the
+      *    previous record.
+           ADD 1 TO WS-MALFORMED-COUNT
+           IF REJECT-ENABLED
+              MOVE WS-REJECT-REASON-WK TO REJECT-REASON
+              MOVE SPACES TO REJECT-LOCATION
+              MOVE ZERO TO REJECT-COUNT
+              MOVE REC-DATA-01 TO REJECT-RAW-DATA
+              WRITE REJECT-REC
+           END-IF
+           EXIT.
+
        FIND-ENTRY.
-           SET WS-IDX TO 1
-      *    TODO: optimization:
-      *       Find a way to use SEARCH ALL (binary search)
-      *       Table must to be sorted beforehand though
-           SEARCH WS-MEASUREMENT VARYING WS-IDX 
-           AT END
+      *    Table is kept sorted ascending on WS-MEAS-LOC, so a binary
+      *    SEARCH ALL replaces the old linear SEARCH for the hot-path
+      *    lookup. WS-UNIQ-COUNT doubles as the table's ODO length, so
+      *    skip straight to NOT-FOUND while the table is still empty.
+           IF WS-UNIQ-COUNT = ZERO
               PERFORM NOT-FOUND
-           WHEN WS-MEAS-LOC(WS-IDX) = MEAS-LOC 
-                PERFORM FOUND
-           END-SEARCH.
-
+           ELSE
+              SEARCH ALL WS-MEASUREMENT
+              AT END
+                 PERFORM NOT-FOUND
+              WHEN WS-MEAS-LOC(WS-IDX) = MEAS-LOC
+                 PERFORM FOUND
+              END-SEARCH
+           END-IF
+           EXIT.
 
        NOT-FOUND.
-      *    Add new entry
-      *    TODO: check if we have any free indexes left
-      *    i.e. if ws-free-idx >= max-table-size or something
-           SET WS-IDX TO WS-FREE-IDX.
-           ADD 1 TO WS-FREE-IDX.
-           ADD 1 TO WS-UNIQ-COUNT.
+      *    Add new entry, provided the table still has room. Once the
+      *    table is full we stop folding new stations in and tally the
+      *    overflow instead (see LOG-OVERFLOW / FLUSH-OVERFLOW-REPORT).
+           IF WS-UNIQ-COUNT >= TBL-SIZE THEN
+              PERFORM LOG-OVERFLOW
+           ELSE
+              PERFORM FIND-INSERT-POS
+              ADD 1 TO WS-UNIQ-COUNT
+
+              PERFORM VARYING WS-SHIFT-IDX FROM WS-UNIQ-COUNT BY -1
+                 UNTIL WS-SHIFT-IDX = WS-INSERT-IDX
+                      MOVE WS-MEASUREMENT(WS-SHIFT-IDX - 1)
+                         TO WS-MEASUREMENT(WS-SHIFT-IDX)
+              END-PERFORM
+
+              MOVE 1 TO WS-MEAS-COUNT(WS-INSERT-IDX)
+              MOVE MEAS-LOC TO WS-MEAS-LOC(WS-INSERT-IDX)
+              MOVE MEAS-TEMP TO WS-MEAS-MIN(WS-INSERT-IDX)
+              MOVE MEAS-TEMP TO WS-MEAS-MAX(WS-INSERT-IDX)
+              MOVE MEAS-TEMP TO WS-MEAS-TOTALTEMP(WS-INSERT-IDX)
+              COMPUTE WS-MEAS-SUMSQ(WS-INSERT-IDX) =
+                 MEAS-TEMP * MEAS-TEMP
+              PERFORM VARYING WS-HIST-IDX FROM 1 BY 1
+                 UNTIL WS-HIST-IDX > 200
+                      MOVE ZERO TO
+                         WS-HIST-CNT(WS-INSERT-IDX, WS-HIST-IDX)
+              END-PERFORM
+              COMPUTE WS-BUCKET = FUNCTION INTEGER(MEAS-TEMP) + 101
+              ADD 1 TO WS-HIST-CNT(WS-INSERT-IDX, WS-BUCKET)
+              PERFORM FIND-STATION-MASTER
+           END-IF
+           EXIT.
+
+       FIND-INSERT-POS.
+      *    Binary search for the lowest index at which MEAS-LOC keeps
+      *    WS-MEASUREMENT in ascending order. SEARCH ALL only reports
+      *    found/not-found, not a position, so the insertion point for
+      *    a miss is worked out by hand here.
+           MOVE 1 TO WS-LOW-IDX
+           MOVE WS-UNIQ-COUNT TO WS-HIGH-IDX
+           COMPUTE WS-INSERT-IDX = WS-UNIQ-COUNT + 1
+           PERFORM UNTIL WS-LOW-IDX > WS-HIGH-IDX
+              COMPUTE WS-MID-IDX = (WS-LOW-IDX + WS-HIGH-IDX) / 2
+              IF WS-MEAS-LOC(WS-MID-IDX) > MEAS-LOC THEN
+                 MOVE WS-MID-IDX TO WS-INSERT-IDX
+                 COMPUTE WS-HIGH-IDX = WS-MID-IDX - 1
+              ELSE
+                 COMPUTE WS-LOW-IDX = WS-MID-IDX + 1
+              END-IF
+           END-PERFORM
+           EXIT.
 
-           MOVE 1 TO WS-MEAS-COUNT(WS-IDX).
-           MOVE MEAS-LOC TO WS-MEAS-LOC(WS-IDX).
-           MOVE MEAS-TEMP TO WS-MEAS-MIN(WS-IDX).
-           MOVE MEAS-TEMP TO WS-MEAS-MAX(WS-IDX).
-           MOVE MEAS-TEMP TO WS-MEAS-TOTALTEMP(WS-IDX).
+       LOG-OVERFLOW.
+      *    Tally a record for a station that arrived after the table
+      *    filled up. Low volume compared to the main table, so a
+      *    plain linear SEARCH is fine here.
+           ADD 1 TO WS-OVERFLOW-REC-COUNT.
+           SET WS-OVFL-IDX TO 1.
+           SEARCH WS-OVERFLOW VARYING WS-OVFL-IDX
+           AT END
+              IF WS-OVERFLOW-COUNT < OVERFLOW-TBL-SIZE
+                 ADD 1 TO WS-OVERFLOW-COUNT
+                 SET WS-OVFL-IDX TO WS-OVERFLOW-COUNT
+                 MOVE MEAS-LOC TO WS-OVFL-LOC(WS-OVFL-IDX)
+                 MOVE 1 TO WS-OVFL-CNT(WS-OVFL-IDX)
+              ELSE
+                 ADD 1 TO WS-OVFL-UNTRACKED-CNT
+              END-IF
+           WHEN WS-OVFL-LOC(WS-OVFL-IDX) = MEAS-LOC
+              ADD 1 TO WS-OVFL-CNT(WS-OVFL-IDX)
+           END-SEARCH
+           EXIT.
+
+       FLUSH-OVERFLOW-REPORT.
+      *    Write one REJECT-FILE line per overflowed location, each
+      *    carrying the number of records that got dropped for it.
+           IF REJECT-ENABLED
+              PERFORM VARYING WS-OVFL-IDX FROM 1 BY 1
+                 UNTIL WS-OVFL-IDX > WS-OVERFLOW-COUNT
+                      MOVE "TABLE-FULL" TO REJECT-REASON
+                      MOVE WS-OVFL-LOC(WS-OVFL-IDX) TO REJECT-LOCATION
+                      MOVE WS-OVFL-CNT(WS-OVFL-IDX) TO REJECT-COUNT
+                      MOVE SPACES TO REJECT-RAW-DATA
+                      WRITE REJECT-REC
+              END-PERFORM
+      *       Overflow table itself is only 100 slots - once those are
+      *       taken, any further distinct overflow station identity has
+      *       nowhere to be tracked individually. Rather than dropping
+      *       those identities with no trace, roll them into a single
+      *       aggregate line carrying how many such records were seen,
+      *       same aggregate-fallback approach used when per-station
+      *       tracking runs out of room.
+              IF WS-OVFL-UNTRACKED-CNT > 0
+                 MOVE "TABLE-FULL-OTHER" TO REJECT-REASON
+                 MOVE "*OTHER OVERFLOW STATIONS*" TO REJECT-LOCATION
+                 MOVE WS-OVFL-UNTRACKED-CNT TO REJECT-COUNT
+                 MOVE SPACES TO REJECT-RAW-DATA
+                 WRITE REJECT-REC
+              END-IF
+           END-IF
            EXIT.
 
        FOUND.
@@ -148,6 +1013,15 @@
 
            ADD MEAS-TEMP TO WS-MEAS-TOTALTEMP(WS-IDX).
 
+           COMPUTE WS-MEAS-SUMSQ(WS-IDX) =
+              WS-MEAS-SUMSQ(WS-IDX) + (MEAS-TEMP * MEAS-TEMP)
+           ON SIZE ERROR
+              CONTINUE
+           END-COMPUTE
+
+           COMPUTE WS-BUCKET = FUNCTION INTEGER(MEAS-TEMP) + 101
+           ADD 1 TO WS-HIST-CNT(WS-IDX, WS-BUCKET)
+
            IF MEAS-TEMP < WS-MEAS-MIN(WS-IDX) THEN
               MOVE MEAS-TEMP TO WS-MEAS-MIN(WS-IDX)
            END-IF
@@ -155,25 +1029,99 @@
            IF MEAS-TEMP > WS-MEAS-MAX(WS-IDX) THEN
               MOVE MEAS-TEMP TO WS-MEAS-MAX(WS-IDX)
            END-IF
-              
+
            EXIT.
 
        CALCULATE-MEANS.
+      *    Mean, standard deviation (from the running sum-of-squares)
+      *    and approximate median/p90 (read off the per-station
+      *    histogram built in FOUND/NOT-FOUND) for every station.
            PERFORM VARYING WS-IDX
               FROM 1 BY 1 UNTIL WS-IDX > WS-UNIQ-COUNT
                    COMPUTE WS-MEAS-MEAN(WS-IDX) ROUNDED =
                       WS-MEAS-TOTALTEMP(WS-IDX) / WS-MEAS-COUNT
                       (WS-IDX)
                    END-COMPUTE
+
+      *             Variance is computed from the unrounded mean, not
+      *             WS-MEAS-MEAN above (rounded to one decimal for
+      *             display), since subtracting a rounded mean back
+      *             out of the sum-of-squares can push the radicand
+      *             negative for a station whose true mean isn't a
+      *             round tenth - FUNCTION SQRT of a negative argument
+      *             returns zero here with no ON SIZE ERROR raised, so
+      *             a genuinely inconsistent station would silently
+      *             report stddev=0 instead.
+                   COMPUTE WS-TRUE-MEAN =
+                      WS-MEAS-TOTALTEMP(WS-IDX) / WS-MEAS-COUNT(WS-IDX)
+                   END-COMPUTE
+
+                   COMPUTE WS-VARIANCE =
+                      (WS-MEAS-SUMSQ(WS-IDX) / WS-MEAS-COUNT(WS-IDX))
+                      - (WS-TRUE-MEAN * WS-TRUE-MEAN)
+                   ON SIZE ERROR
+                      MOVE ZERO TO WS-VARIANCE
+                   END-COMPUTE
+
+                   IF WS-VARIANCE < ZERO
+                      MOVE ZERO TO WS-VARIANCE
+                   END-IF
+
+                   COMPUTE WS-MEAS-STDDEV(WS-IDX) ROUNDED =
+                      FUNCTION SQRT(WS-VARIANCE)
+                   ON SIZE ERROR
+                      MOVE ZERO TO WS-MEAS-STDDEV(WS-IDX)
+                   END-COMPUTE
+
+                   PERFORM CALCULATE-PERCENTILES
            END-PERFORM
 
            EXIT.
 
-       SORT-TABLE.
-           SORT WS-MEASUREMENT ASCENDING WS-MEAS-LOC.
+       CALCULATE-PERCENTILES.
+      *    Walk WS-IDX's histogram buckets in order, accumulating a
+      *    running count, and take the bucket that first reaches the
+      *    50th/90th percentile's target count as the approximate
+      *    median/p90 - a fixed-bucket approximation rather than an
+      *    exact percentile, which would require keeping every
+      *    reading instead of just a running count per station.
+      *    Target counts use a ceiling division (count*N + 9) / 10 so
+      *    a small station (e.g. count = 1 or 2) still gets a target
+      *    of at least 1 instead of truncating to 0 and matching the
+      *    first, possibly-empty, bucket.
+           MOVE ZERO TO WS-HIST-CUM
+           MOVE 'N' TO WS-HIST-FOUND-FLAG
+           COMPUTE WS-HIST-TARGET =
+              (WS-MEAS-COUNT(WS-IDX) * 5 + 9) / 10
+           PERFORM VARYING WS-HIST-IDX FROM 1 BY 1
+              UNTIL WS-HIST-IDX > 200 OR HIST-TARGET-FOUND
+                   ADD WS-HIST-CNT(WS-IDX, WS-HIST-IDX) TO WS-HIST-CUM
+                   IF WS-HIST-CUM >= WS-HIST-TARGET
+                      COMPUTE WS-MEAS-MEDIAN(WS-IDX) =
+                         WS-HIST-IDX - 101
+                      SET HIST-TARGET-FOUND TO TRUE
+                   END-IF
+           END-PERFORM
+
+           MOVE ZERO TO WS-HIST-CUM
+           MOVE 'N' TO WS-HIST-FOUND-FLAG
+           COMPUTE WS-HIST-TARGET =
+              (WS-MEAS-COUNT(WS-IDX) * 9 + 9) / 10
+           PERFORM VARYING WS-HIST-IDX FROM 1 BY 1
+              UNTIL WS-HIST-IDX > 200 OR HIST-TARGET-FOUND
+                   ADD WS-HIST-CNT(WS-IDX, WS-HIST-IDX) TO WS-HIST-CUM
+                   IF WS-HIST-CUM >= WS-HIST-TARGET
+                      COMPUTE WS-MEAS-P90(WS-IDX) =
+                         WS-HIST-IDX - 101
+                      SET HIST-TARGET-FOUND TO TRUE
+                   END-IF
+           END-PERFORM
            EXIT.
 
-       
+      *    SORT-TABLE removed: WS-MEASUREMENT-TBL is now kept sorted
+      *    ascending on WS-MEAS-LOC as it is built (see FIND-ENTRY /
+      *    FIND-INSERT-POS), so a final sort pass is redundant.
+
       *PRINT-TABLE.
       *    MOVE WS-TOTAL-COUNT TO DSPL-CNT.
       *    MOVE WS-UNIQ-COUNT TO DSPL-UNIQ.
@@ -205,13 +1153,12 @@
 
        PRODUCE-OUTPUT.
            DISPLAY "{" WITH NO ADVANCING.
-           COMPUTE WS-IDX = TBL-SIZE - WS-UNIQ-COUNT + 1.
            PERFORM VARYING WS-IDX
-              FROM WS-IDX BY 1 UNTIL WS-IDX > TBL-SIZE 
-                   MOVE FUNCTION TRIM(WS-MEAS-LOC(WS-IDX)) TO DSPL-LOC 
-                   MOVE WS-MEAS-MIN(WS-IDX) TO DSPL-MIN 
-                   MOVE WS-MEAS-MEAN(WS-IDX) TO DSPL-MEAN 
-                   MOVE WS-MEAS-MAX(WS-IDX) TO DSPL-MAX 
+              FROM 1 BY 1 UNTIL WS-IDX > WS-UNIQ-COUNT
+                   MOVE FUNCTION TRIM(WS-MEAS-LOC(WS-IDX)) TO DSPL-LOC
+                   MOVE WS-MEAS-MIN(WS-IDX) TO DSPL-MIN
+                   MOVE WS-MEAS-MEAN(WS-IDX) TO DSPL-MEAN
+                   MOVE WS-MEAS-MAX(WS-IDX) TO DSPL-MAX
                    DISPLAY
                       FUNCTION TRIM(DSPL-LOC)
                       "="
@@ -220,10 +1167,253 @@
                       FUNCTION TRIM(DSPL-MEAN)
                       "/"
                       FUNCTION TRIM(DSPL-MAX)
-                      WITH NO ADVANCING 
-                   IF WS-IDX < TBL-SIZE THEN
-                      DISPLAY ", " WITH NO ADVANCING 
+                      WITH NO ADVANCING
+                   IF WS-IDX < WS-UNIQ-COUNT THEN
+                      DISPLAY ", " WITH NO ADVANCING
+                   END-IF
+                   IF OUTPUT-FILE-ENABLED
+                      MOVE WS-MEAS-COUNT(WS-IDX) TO WS-CSV-COUNT
+                      MOVE WS-MEAS-STDDEV(WS-IDX) TO DSPL-STDDEV
+                      MOVE WS-MEAS-MEDIAN(WS-IDX) TO DSPL-MEDIAN
+                      MOVE WS-MEAS-P90(WS-IDX) TO DSPL-P90
+                      MOVE SPACES TO OUTPUT-REC
+                      STRING
+                         FUNCTION TRIM(DSPL-LOC) DELIMITED BY SIZE
+                         "," DELIMITED BY SIZE
+                         FUNCTION TRIM(DSPL-MIN) DELIMITED BY SIZE
+                         "," DELIMITED BY SIZE
+                         FUNCTION TRIM(DSPL-MEAN) DELIMITED BY SIZE
+                         "," DELIMITED BY SIZE
+                         FUNCTION TRIM(DSPL-MAX) DELIMITED BY SIZE
+                         "," DELIMITED BY SIZE
+                         FUNCTION TRIM(WS-CSV-COUNT) DELIMITED BY SIZE
+                         "," DELIMITED BY SIZE
+                         FUNCTION TRIM(DSPL-STDDEV) DELIMITED BY SIZE
+                         "," DELIMITED BY SIZE
+                         FUNCTION TRIM(DSPL-MEDIAN) DELIMITED BY SIZE
+                         "," DELIMITED BY SIZE
+                         FUNCTION TRIM(DSPL-P90) DELIMITED BY SIZE
+                         INTO OUTPUT-REC
+                      END-STRING
+                      WRITE OUTPUT-REC
+                   END-IF
+           END-PERFORM.
+           DISPLAY "}"
+           EXIT.
+
+       ROLLUP-BY-REGION.
+      *    Walk the now-complete station table and accumulate
+      *    min/max/total/count per region. Region count is small, so
+      *    a plain linear SEARCH is fine (same tradeoff as the
+      *    overflow table).
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+              UNTIL WS-IDX > WS-UNIQ-COUNT
+                   IF WS-MEAS-REGION(WS-IDX) NOT = SPACES
+                      PERFORM ACCUMULATE-REGION
+                   END-IF
+           END-PERFORM
+           PERFORM VARYING WS-RGN-IDX FROM 1 BY 1
+              UNTIL WS-RGN-IDX > WS-REGION-COUNT
+                   COMPUTE WS-RGN-MEAN(WS-RGN-IDX) ROUNDED =
+                      WS-RGN-TOTALTEMP(WS-RGN-IDX) / WS-RGN-COUNT
+                      (WS-RGN-IDX)
+                   END-COMPUTE
+           END-PERFORM
+           EXIT.
+
+       ACCUMULATE-REGION.
+           SET WS-RGN-IDX TO 1
+           SEARCH WS-REGION VARYING WS-RGN-IDX
+           AT END
+              IF WS-REGION-COUNT < 100
+                 ADD 1 TO WS-REGION-COUNT
+                 SET WS-RGN-IDX TO WS-REGION-COUNT
+                 MOVE WS-MEAS-REGION(WS-IDX) TO WS-RGN-NAME(WS-RGN-IDX)
+                 MOVE WS-MEAS-MIN(WS-IDX) TO WS-RGN-MIN(WS-RGN-IDX)
+                 MOVE WS-MEAS-MAX(WS-IDX) TO WS-RGN-MAX(WS-RGN-IDX)
+                 MOVE WS-MEAS-TOTALTEMP(WS-IDX)
+                    TO WS-RGN-TOTALTEMP(WS-RGN-IDX)
+                 MOVE WS-MEAS-COUNT(WS-IDX) TO WS-RGN-COUNT(WS-RGN-IDX)
+              ELSE
+                 PERFORM LOG-REGION-OVERFLOW
+              END-IF
+           WHEN WS-RGN-NAME(WS-RGN-IDX) = WS-MEAS-REGION(WS-IDX)
+              ADD WS-MEAS-COUNT(WS-IDX) TO WS-RGN-COUNT(WS-RGN-IDX)
+              ADD WS-MEAS-TOTALTEMP(WS-IDX)
+                 TO WS-RGN-TOTALTEMP(WS-RGN-IDX)
+              ON SIZE ERROR
+                 CONTINUE
+              END-ADD
+              IF WS-MEAS-MIN(WS-IDX) < WS-RGN-MIN(WS-RGN-IDX)
+                 MOVE WS-MEAS-MIN(WS-IDX) TO WS-RGN-MIN(WS-RGN-IDX)
+              END-IF
+              IF WS-MEAS-MAX(WS-IDX) > WS-RGN-MAX(WS-RGN-IDX)
+                 MOVE WS-MEAS-MAX(WS-IDX) TO WS-RGN-MAX(WS-RGN-IDX)
+              END-IF
+           END-SEARCH
+           EXIT.
+
+       LOG-REGION-OVERFLOW.
+      *    Region table is full (100 distinct regions already rolled
+      *    up); report the dropped region the same way LOG-OVERFLOW
+      *    reports a station dropped once WS-MEASUREMENT-TBL is full,
+      *    rather than letting it disappear from the rollup silently.
+           IF REJECT-ENABLED
+              MOVE "REGION-TABLE-FULL" TO REJECT-REASON
+              MOVE WS-MEAS-REGION(WS-IDX) TO REJECT-LOCATION
+              MOVE WS-MEAS-COUNT(WS-IDX) TO REJECT-COUNT
+              MOVE SPACES TO REJECT-RAW-DATA
+              WRITE REJECT-REC
+           END-IF
+           EXIT.
+
+       PRODUCE-REGION-OUTPUT.
+           DISPLAY "REGION SUMMARY {" WITH NO ADVANCING.
+           PERFORM VARYING WS-RGN-IDX FROM 1 BY 1
+              UNTIL WS-RGN-IDX > WS-REGION-COUNT
+                   MOVE FUNCTION TRIM(WS-RGN-NAME(WS-RGN-IDX))
+                      TO DSPL-RGN-NAME
+                   MOVE WS-RGN-MIN(WS-RGN-IDX) TO DSPL-MIN
+                   MOVE WS-RGN-MEAN(WS-RGN-IDX) TO DSPL-MEAN
+                   MOVE WS-RGN-MAX(WS-RGN-IDX) TO DSPL-MAX
+                   DISPLAY
+                      FUNCTION TRIM(DSPL-RGN-NAME)
+                      "="
+                      FUNCTION TRIM(DSPL-MIN)
+                      "/"
+                      FUNCTION TRIM(DSPL-MEAN)
+                      "/"
+                      FUNCTION TRIM(DSPL-MAX)
+                      WITH NO ADVANCING
+                   IF WS-RGN-IDX < WS-REGION-COUNT THEN
+                      DISPLAY ", " WITH NO ADVANCING
+                   END-IF
+           END-PERFORM.
+           DISPLAY "}"
+           EXIT.
+
+       ROLLUP-BY-COUNTRY.
+      *    Same walk as ROLLUP-BY-REGION, grouped on WS-MEAS-COUNTRY
+      *    instead of WS-MEAS-REGION.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+              UNTIL WS-IDX > WS-UNIQ-COUNT
+                   IF WS-MEAS-COUNTRY(WS-IDX) NOT = SPACES
+                      PERFORM ACCUMULATE-COUNTRY
+                   END-IF
+           END-PERFORM
+           PERFORM VARYING WS-CTY-IDX FROM 1 BY 1
+              UNTIL WS-CTY-IDX > WS-COUNTRY-COUNT
+                   COMPUTE WS-CTY-MEAN(WS-CTY-IDX) ROUNDED =
+                      WS-CTY-TOTALTEMP(WS-CTY-IDX) / WS-CTY-COUNT
+                      (WS-CTY-IDX)
+                   END-COMPUTE
+           END-PERFORM
+           EXIT.
+
+       ACCUMULATE-COUNTRY.
+           SET WS-CTY-IDX TO 1
+           SEARCH WS-COUNTRY VARYING WS-CTY-IDX
+           AT END
+              IF WS-COUNTRY-COUNT < 100
+                 ADD 1 TO WS-COUNTRY-COUNT
+                 SET WS-CTY-IDX TO WS-COUNTRY-COUNT
+                 MOVE WS-MEAS-COUNTRY(WS-IDX)
+                    TO WS-CTY-NAME(WS-CTY-IDX)
+                 MOVE WS-MEAS-MIN(WS-IDX) TO WS-CTY-MIN(WS-CTY-IDX)
+                 MOVE WS-MEAS-MAX(WS-IDX) TO WS-CTY-MAX(WS-CTY-IDX)
+                 MOVE WS-MEAS-TOTALTEMP(WS-IDX)
+                    TO WS-CTY-TOTALTEMP(WS-CTY-IDX)
+                 MOVE WS-MEAS-COUNT(WS-IDX) TO WS-CTY-COUNT(WS-CTY-IDX)
+              ELSE
+                 PERFORM LOG-COUNTRY-OVERFLOW
+              END-IF
+           WHEN WS-CTY-NAME(WS-CTY-IDX) = WS-MEAS-COUNTRY(WS-IDX)
+              ADD WS-MEAS-COUNT(WS-IDX) TO WS-CTY-COUNT(WS-CTY-IDX)
+              ADD WS-MEAS-TOTALTEMP(WS-IDX)
+                 TO WS-CTY-TOTALTEMP(WS-CTY-IDX)
+              ON SIZE ERROR
+                 CONTINUE
+              END-ADD
+              IF WS-MEAS-MIN(WS-IDX) < WS-CTY-MIN(WS-CTY-IDX)
+                 MOVE WS-MEAS-MIN(WS-IDX) TO WS-CTY-MIN(WS-CTY-IDX)
+              END-IF
+              IF WS-MEAS-MAX(WS-IDX) > WS-CTY-MAX(WS-CTY-IDX)
+                 MOVE WS-MEAS-MAX(WS-IDX) TO WS-CTY-MAX(WS-CTY-IDX)
+              END-IF
+           END-SEARCH
+           EXIT.
+
+       LOG-COUNTRY-OVERFLOW.
+      *    Country table is full (100 distinct countries already
+      *    rolled up); report the dropped country the same way
+      *    LOG-REGION-OVERFLOW reports a dropped region.
+           IF REJECT-ENABLED
+              MOVE "COUNTRY-TABLE-FULL" TO REJECT-REASON
+              MOVE WS-MEAS-COUNTRY(WS-IDX) TO REJECT-LOCATION
+              MOVE WS-MEAS-COUNT(WS-IDX) TO REJECT-COUNT
+              MOVE SPACES TO REJECT-RAW-DATA
+              WRITE REJECT-REC
+           END-IF
+           EXIT.
+
+       PRODUCE-COUNTRY-OUTPUT.
+           DISPLAY "COUNTRY SUMMARY {" WITH NO ADVANCING.
+           PERFORM VARYING WS-CTY-IDX FROM 1 BY 1
+              UNTIL WS-CTY-IDX > WS-COUNTRY-COUNT
+                   MOVE FUNCTION TRIM(WS-CTY-NAME(WS-CTY-IDX))
+                      TO DSPL-CTY-NAME
+                   MOVE WS-CTY-MIN(WS-CTY-IDX) TO DSPL-MIN
+                   MOVE WS-CTY-MEAN(WS-CTY-IDX) TO DSPL-MEAN
+                   MOVE WS-CTY-MAX(WS-CTY-IDX) TO DSPL-MAX
+                   DISPLAY
+                      FUNCTION TRIM(DSPL-CTY-NAME)
+                      "="
+                      FUNCTION TRIM(DSPL-MIN)
+                      "/"
+                      FUNCTION TRIM(DSPL-MEAN)
+                      "/"
+                      FUNCTION TRIM(DSPL-MAX)
+                      WITH NO ADVANCING
+                   IF WS-CTY-IDX < WS-COUNTRY-COUNT THEN
+                      DISPLAY ", " WITH NO ADVANCING
                    END-IF
            END-PERFORM.
            DISPLAY "}"
            EXIT.
+
+       PRODUCE-TRAILER.
+      *    Run-control/audit trailer: what was processed (input
+      *    filename(s), start/end timestamp) and what happened to it
+      *    (records read, unique stations, rejects/overflows) - the
+      *    same facts the old PRINT-TABLE's two counters used to show,
+      *    plus everything added since so a run can be handed to an
+      *    auditor on its own.
+           DISPLAY "--------------------------------------------------".
+           DISPLAY "RUN TRAILER".
+           DISPLAY "--------------------------------------------------".
+           IF INPUT-LIST-ENABLED
+              DISPLAY "Input list:       " FUNCTION TRIM(CMD-INPUT-LIST)
+              MOVE WS-FILE-COUNT TO DSPL-UNIQ
+              DISPLAY "Input files read: " FUNCTION TRIM(DSPL-UNIQ)
+           ELSE
+              DISPLAY "Input file:       " FUNCTION TRIM(CMD-INPUT)
+           END-IF
+           DISPLAY "Run start:        " WS-START-TIMESTAMP.
+           DISPLAY "Run end:          " WS-END-TIMESTAMP.
+           MOVE WS-TOTAL-COUNT TO DSPL-AUDIT-CNT.
+           DISPLAY "Records read:     " FUNCTION TRIM(DSPL-AUDIT-CNT).
+           MOVE WS-UNIQ-COUNT TO DSPL-AUDIT-CNT.
+           DISPLAY "Unique stations:  " FUNCTION TRIM(DSPL-AUDIT-CNT).
+           MOVE WS-MALFORMED-COUNT TO DSPL-AUDIT-CNT.
+           DISPLAY "Rejected records: " FUNCTION TRIM(DSPL-AUDIT-CNT).
+           MOVE WS-TRUNCATION-COUNT TO DSPL-AUDIT-CNT.
+           DISPLAY "Truncated names:  " FUNCTION TRIM(DSPL-AUDIT-CNT).
+           MOVE WS-OVERFLOW-REC-COUNT TO DSPL-AUDIT-CNT.
+           DISPLAY "Overflow records: " FUNCTION TRIM(DSPL-AUDIT-CNT).
+           MOVE WS-OVERFLOW-COUNT TO DSPL-AUDIT-CNT.
+           DISPLAY "Overflow stations:" FUNCTION TRIM(DSPL-AUDIT-CNT).
+           MOVE WS-OVFL-UNTRACKED-CNT TO DSPL-AUDIT-CNT.
+           DISPLAY "Overflow untracked records (table full):"
+              FUNCTION TRIM(DSPL-AUDIT-CNT).
+           DISPLAY "--------------------------------------------------".
+           EXIT.
